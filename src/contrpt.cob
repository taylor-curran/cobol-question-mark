@@ -0,0 +1,136 @@
+       >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTRPT.
+
+      *> Daily summary report over data/CONTACTS.DAT: one detail line
+      *> per contact, a running count, and a grand total at the end.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTACT-FILE ASSIGN TO "data/CONTACTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTACT-ID
+               FILE STATUS IS CONTACT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/CONTRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTACT-FILE.
+           COPY CONTACTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  CONTACT-STATUS         PIC 99.
+       77  REPORT-STATUS          PIC 99.
+       77  EOF-FLAG               PIC X VALUE "N".
+       77  LINE-COUNT             PIC 9(02) VALUE ZERO.
+       77  PAGE-COUNT             PIC 9(03) VALUE ZERO.
+       77  CONTACT-COUNT          PIC 9(05) VALUE ZERO.
+       77  LINES-PER-PAGE         PIC 9(02) VALUE 20.
+
+       01  HEADING-LINE-1.
+           05  FILLER              PIC X(30) VALUE "DAILY CONTACT SUMMARY REPORT".
+           05  FILLER              PIC X(35) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "PAGE ".
+           05  HDG-PAGE-NO         PIC ZZ9.
+
+       01  HEADING-LINE-2.
+           05  FILLER              PIC X(07) VALUE "ID".
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "DATE".
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE "NAME".
+           05  FILLER              PIC X(30) VALUE "EMAIL".
+
+       01  DETAIL-LINE.
+           05  DET-CONTACT-ID      PIC 9(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-DATE-RECEIVED   PIC 9(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-NAME-FIELD      PIC X(30).
+           05  DET-EMAIL-FIELD     PIC X(50).
+
+       01  TOTAL-LINE.
+           05  FILLER              PIC X(20) VALUE "TOTAL CONTACTS: ".
+           05  TOT-CONTACT-COUNT   PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-PAGE-HEADING
+           PERFORM READ-CONTACT
+           PERFORM UNTIL EOF-FLAG = "Y"
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM READ-CONTACT
+           END-PERFORM
+           PERFORM WRITE-TOTAL-LINE
+           PERFORM CLEANUP
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CONTACT-FILE
+           IF CONTACT-STATUS = 35
+               MOVE "Y" TO EOF-FLAG
+           ELSE
+               IF CONTACT-STATUS NOT = 00
+                   DISPLAY "CONTACT-FILE open error, status " CONTACT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-STATUS NOT = 00
+               DISPLAY "REPORT-FILE open error, status " REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       READ-CONTACT.
+           IF EOF-FLAG NOT = "Y"
+               READ CONTACT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+               END-READ
+           END-IF.
+
+       WRITE-PAGE-HEADING.
+           ADD 1 TO PAGE-COUNT
+           MOVE ZERO TO LINE-COUNT
+           MOVE PAGE-COUNT TO HDG-PAGE-NO
+           IF PAGE-COUNT = 1
+               WRITE REPORT-LINE FROM HEADING-LINE-1
+           ELSE
+               WRITE REPORT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE
+           END-IF
+           WRITE REPORT-LINE FROM HEADING-LINE-2
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-DETAIL-LINE.
+           ADD 1 TO CONTACT-COUNT
+           IF LINE-COUNT NOT < LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADING
+           END-IF
+           MOVE CONTACT-ID    TO DET-CONTACT-ID
+           MOVE DATE-RECEIVED TO DET-DATE-RECEIVED
+           MOVE NAME-FIELD    TO DET-NAME-FIELD
+           MOVE EMAIL-FIELD   TO DET-EMAIL-FIELD
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           ADD 1 TO LINE-COUNT.
+
+       WRITE-TOTAL-LINE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE CONTACT-COUNT TO TOT-CONTACT-COUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+       CLEANUP.
+           CLOSE CONTACT-FILE
+           CLOSE REPORT-FILE.
