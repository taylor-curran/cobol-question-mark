@@ -0,0 +1,140 @@
+       >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXPT.
+
+      *> Nightly export of data/CONTACTS.DAT to a comma-delimited,
+      *> quoted interface file the CRM's import job can read.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTACT-FILE ASSIGN TO "data/CONTACTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTACT-ID
+               FILE STATUS IS CONTACT-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO "data/CONTACTS_CRM.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTACT-FILE.
+           COPY CONTACTREC.
+
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE             PIC X(650).
+
+       WORKING-STORAGE SECTION.
+       77  CONTACT-STATUS          PIC 99.
+       77  EXPORT-STATUS           PIC 99.
+       77  EOF-FLAG                PIC X VALUE "N".
+       77  EXPORT-COUNT            PIC 9(05) VALUE ZERO.
+       77  EXPORT-SKIP-COUNT       PIC 9(05) VALUE ZERO.
+       77  CSV-ID-TEXT              PIC X(06).
+       77  CSV-DATE-TEXT            PIC X(08).
+
+      *> Free-text fields can contain a literal '"', which would close
+      *> the quoted CSV field early and desync the CRM import's
+      *> columns; double embedded quotes per RFC 4180 before writing.
+       77  CSV-SRC-FIELD            PIC X(200).
+       77  CSV-ESC-FIELD            PIC X(410).
+       77  CSV-SRC-LEN              PIC 9(03).
+       77  CSV-ESC-LEN              PIC 9(03).
+       77  CSV-POS                  PIC 9(03).
+       77  CSV-CHAR                 PIC X(01).
+       77  CSV-NAME-ESC             PIC X(65).
+       77  CSV-EMAIL-ESC            PIC X(105).
+       77  CSV-MESSAGE-ESC          PIC X(410).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-CONTACT
+           PERFORM UNTIL EOF-FLAG = "Y"
+               PERFORM WRITE-CSV-LINE
+               PERFORM READ-CONTACT
+           END-PERFORM
+           DISPLAY "CRM export complete, " EXPORT-COUNT " record(s) written."
+           IF EXPORT-SKIP-COUNT > ZERO
+               DISPLAY "CRM export WARNING, " EXPORT-SKIP-COUNT
+                   " record(s) skipped as oversized (see DISPLAY log above)"
+           END-IF
+           PERFORM CLEANUP
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CONTACT-FILE
+           IF CONTACT-STATUS = 35
+               MOVE "Y" TO EOF-FLAG
+           ELSE
+               IF CONTACT-STATUS NOT = 00
+                   DISPLAY "CONTACT-FILE open error, status " CONTACT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN OUTPUT EXPORT-FILE
+           IF EXPORT-STATUS NOT = 00
+               DISPLAY "EXPORT-FILE open error, status " EXPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       READ-CONTACT.
+           IF EOF-FLAG NOT = "Y"
+               READ CONTACT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+               END-READ
+           END-IF.
+
+       WRITE-CSV-LINE.
+           MOVE CONTACT-ID    TO CSV-ID-TEXT
+           MOVE DATE-RECEIVED TO CSV-DATE-TEXT
+           MOVE SPACES TO EXPORT-LINE
+           MOVE NAME-FIELD TO CSV-SRC-FIELD
+           PERFORM ESCAPE-CSV-FIELD
+           MOVE CSV-ESC-FIELD TO CSV-NAME-ESC
+           MOVE EMAIL-FIELD TO CSV-SRC-FIELD
+           PERFORM ESCAPE-CSV-FIELD
+           MOVE CSV-ESC-FIELD TO CSV-EMAIL-ESC
+           MOVE MESSAGE-FIELD TO CSV-SRC-FIELD
+           PERFORM ESCAPE-CSV-FIELD
+           MOVE CSV-ESC-FIELD TO CSV-MESSAGE-ESC
+           STRING '"' CSV-ID-TEXT '","' CSV-DATE-TEXT '","'
+                   FUNCTION TRIM(CSV-NAME-ESC) '","'
+                   FUNCTION TRIM(CSV-EMAIL-ESC) '","'
+                   FUNCTION TRIM(CSV-MESSAGE-ESC) '"'
+               DELIMITED BY SIZE
+               INTO EXPORT-LINE
+               ON OVERFLOW
+                   DISPLAY "CRM export: row for contact " CSV-ID-TEXT
+                       " too long after escaping, skipped"
+                   ADD 1 TO EXPORT-SKIP-COUNT
+               NOT ON OVERFLOW
+                   WRITE EXPORT-LINE
+                   ADD 1 TO EXPORT-COUNT
+           END-STRING.
+
+      *> Doubles embedded double-quotes in CSV-SRC-FIELD (RFC 4180
+      *> escaping) and leaves the result, trimmed-length, in
+      *> CSV-ESC-FIELD.
+       ESCAPE-CSV-FIELD.
+           MOVE SPACES TO CSV-ESC-FIELD
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CSV-SRC-FIELD)) TO CSV-SRC-LEN
+           MOVE ZERO TO CSV-ESC-LEN
+           PERFORM VARYING CSV-POS FROM 1 BY 1 UNTIL CSV-POS > CSV-SRC-LEN
+               MOVE CSV-SRC-FIELD(CSV-POS:1) TO CSV-CHAR
+               IF CSV-CHAR = '"'
+                   ADD 1 TO CSV-ESC-LEN
+                   MOVE '"' TO CSV-ESC-FIELD(CSV-ESC-LEN:1)
+               END-IF
+               ADD 1 TO CSV-ESC-LEN
+               MOVE CSV-CHAR TO CSV-ESC-FIELD(CSV-ESC-LEN:1)
+           END-PERFORM.
+
+       CLEANUP.
+           CLOSE CONTACT-FILE
+           CLOSE EXPORT-FILE.
