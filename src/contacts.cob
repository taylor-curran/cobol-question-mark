@@ -8,17 +8,90 @@
        FILE-CONTROL.
       *> TODO: Define file assignments in Step 4
            SELECT CONTACT-FILE ASSIGN TO "data/CONTACTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTACT-ID
                FILE STATUS IS CONTACT-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CONTACTS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+
+           SELECT SALES-FILE ASSIGN TO "data/CONTACTS-SALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-STATUS.
+
+           SELECT SUPPORT-FILE ASSIGN TO "data/CONTACTS-SUPPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUPPORT-STATUS.
+
+           SELECT BILLING-FILE ASSIGN TO "data/CONTACTS-BILLING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BILLING-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "data/CONTACTS_AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+      *> Batch driver: pipe-delimited NAME|EMAIL|MESSAGE|TYPE rows,
+      *> one contact per line, for loading a backlog unattended.
+           SELECT BATCH-INPUT-FILE ASSIGN TO "data/CONTACTS_BATCH.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-STATUS.
+
+           SELECT BATCH-REJECT-FILE ASSIGN TO "data/CONTACTS_BATCH_REJECTS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-REJECT-STATUS.
+
+      *> Durable high-water mark for CONTACT-ID, so a maintenance-mode
+      *> delete of the newest contact can never let a later add reuse
+      *> its ID.
+           SELECT NEXT-ID-FILE ASSIGN TO "data/CONTACTS_NEXTID.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NEXT-ID-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       *> TODO: Flesh out FD in Step 4
        FD  CONTACT-FILE.
-       01  CONTACT-REC.
-           05  NAME-FIELD     PIC X(30).
-           05  EMAIL-FIELD    PIC X(50).
-           05  MESSAGE-FIELD  PIC X(200).
+           COPY CONTACTREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKP-NAME           PIC X(30).
+           05  CKP-EMAIL          PIC X(50).
+           05  CKP-MESSAGE        PIC X(200).
+           05  CKP-TYPE           PIC X(10).
+
+       FD  SALES-FILE.
+           COPY CONTACTREC REPLACING ==CONTACT-REC== BY ==SALES-REC==.
+
+       FD  SUPPORT-FILE.
+           COPY CONTACTREC REPLACING ==CONTACT-REC== BY ==SUPPORT-REC==.
+
+       FD  BILLING-FILE.
+           COPY CONTACTREC REPLACING ==CONTACT-REC== BY ==BILLING-REC==.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUDIT-OPERATOR     PIC X(20).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-TIMESTAMP    PIC X(21).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-ACTION       PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-CONTACT-ID   PIC 9(06).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-STATUS-CODE  PIC 99.
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-LINE              PIC X(300).
+
+       FD  BATCH-REJECT-FILE.
+       01  BATCH-REJECT-LINE       PIC X(340).
+
+       FD  NEXT-ID-FILE.
+       01  NEXT-ID-REC              PIC 9(06).
 
        WORKING-STORAGE SECTION.
       *> TODO: Expand working storage in Step 4 & 5
@@ -27,34 +100,267 @@
        77  NAME-IN            PIC X(30).
        77  EMAIL-IN           PIC X(50).
        77  MESSAGE-IN         PIC X(200).
+       77  EMAIL-VALID-FLAG   PIC X VALUE "N".
+       77  EMAIL-LOCAL        PIC X(50).
+       77  EMAIL-DOMAIN       PIC X(50).
+       77  EMAIL-DOT-COUNT    PIC 9(03).
+       77  NEXT-CONTACT-ID    PIC 9(06) VALUE ZERO.
+       77  MODE-SELECT        PIC X.
+       77  LOOKUP-ID          PIC 9(06).
+       77  FOUND-FLAG         PIC X VALUE "N".
+       77  MAINT-ACTION       PIC X.
+       77  MAINT-ANOTHER-FLAG PIC X VALUE "Y".
+       77  CKP-STATUS         PIC 99.
+       77  CKP-FOUND-FLAG     PIC X VALUE "N".
+       77  REPLAY-FLAG        PIC X.
+       77  SALES-STATUS       PIC 99.
+       77  SUPPORT-STATUS     PIC 99.
+       77  BILLING-STATUS     PIC 99.
+       77  AUDIT-STATUS       PIC 99.
+       77  OPERATOR-ID        PIC X(20).
+       77  AUDIT-ACTION-IN    PIC X(08).
+       77  BATCH-STATUS        PIC 99.
+       77  BATCH-REJECT-STATUS PIC 99.
+       77  BATCH-EOF-FLAG      PIC X VALUE "N".
+       77  BATCH-NAME          PIC X(30).
+       77  BATCH-EMAIL         PIC X(50).
+       77  BATCH-MESSAGE       PIC X(200).
+       77  BATCH-TYPE          PIC X(10).
+       77  BATCH-REJECT-REASON PIC X(50).
+       77  BATCH-OK-COUNT      PIC 9(05) VALUE ZERO.
+       77  NEXT-ID-STATUS      PIC 99.
+       77  BATCH-LINE-LEN      PIC 9(03).
+       77  BATCH-CHAR-POS      PIC 9(03).
+       77  BATCH-CHAR          PIC X(01).
+       77  BATCH-PIPE-COUNT    PIC 9(03).
+       77  BATCH-FAIL-COUNT    PIC 9(05) VALUE ZERO.
+       77  CONTACT-TYPE-IN    PIC X(10).
+           88  VALID-CONTACT-TYPE  VALUES "SALES", "SUPPORT", "BILLING".
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
            DISPLAY "*** Contact Us Form ***".
            PERFORM OPEN-FILES
-           PERFORM ASK-FIRST
-           PERFORM UNTIL ANOTHER-FLAG = "N"
-               PERFORM GET-NAME
-               PERFORM GET-EMAIL
-               PERFORM GET-MESSAGE
-               PERFORM WRITE-RECORD
-               PERFORM ASK-ANOTHER
-           END-PERFORM
+           PERFORM ASK-MODE
+           EVALUATE MODE-SELECT
+               WHEN "M"
+                   PERFORM REPLAY-CHECKPOINT
+                   PERFORM MAINTENANCE-MODE
+               WHEN "B"
+                   PERFORM BATCH-MODE
+               WHEN OTHER
+                   PERFORM REPLAY-CHECKPOINT
+                   PERFORM ASK-FIRST
+                   PERFORM UNTIL ANOTHER-FLAG = "N"
+                       PERFORM GET-NAME
+                       PERFORM GET-EMAIL
+                       PERFORM GET-MESSAGE
+                       PERFORM GET-CONTACT-TYPE
+                       PERFORM WRITE-CHECKPOINT
+                       PERFORM ROUTE-RECORD
+                       PERFORM CLEAR-CHECKPOINT
+                       PERFORM ASK-ANOTHER
+                   END-PERFORM
+           END-EVALUATE
            DISPLAY "Done.".
            PERFORM CLEANUP
            STOP RUN.
 
+       ASK-MODE.
+           DISPLAY "Select mode - (A)dd, (M)aintain existing, or (B)atch load: "
+               WITH NO ADVANCING
+           ACCEPT MODE-SELECT
+           MOVE FUNCTION UPPER-CASE(MODE-SELECT(1:1)) TO MODE-SELECT.
+
        OPEN-FILES.
-           OPEN EXTEND CONTACT-FILE.
-           IF CONTACT-STATUS = 35 OR CONTACT-STATUS = 97
+           OPEN I-O CONTACT-FILE
+           IF CONTACT-STATUS = 35
                OPEN OUTPUT CONTACT-FILE
+               CLOSE CONTACT-FILE
+               OPEN I-O CONTACT-FILE
            END-IF
            IF CONTACT-STATUS NOT = 00
                DISPLAY "File open error, status " CONTACT-STATUS
                STOP RUN
+           END-IF
+           OPEN EXTEND SALES-FILE
+           IF SALES-STATUS = 35
+               OPEN OUTPUT SALES-FILE
+           END-IF
+           IF SALES-STATUS NOT = 00
+               DISPLAY "SALES-FILE open error, status " SALES-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND SUPPORT-FILE
+           IF SUPPORT-STATUS = 35
+               OPEN OUTPUT SUPPORT-FILE
+           END-IF
+           IF SUPPORT-STATUS NOT = 00
+               DISPLAY "SUPPORT-FILE open error, status " SUPPORT-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND BILLING-FILE
+           IF BILLING-STATUS = 35
+               OPEN OUTPUT BILLING-FILE
+           END-IF
+           IF BILLING-STATUS NOT = 00
+               DISPLAY "BILLING-FILE open error, status " BILLING-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = 35
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS NOT = 00
+               DISPLAY "AUDIT-FILE open error, status " AUDIT-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT OPERATOR-ID FROM ENVIRONMENT "USER"
+           IF FUNCTION LENGTH(FUNCTION TRIM(OPERATOR-ID)) = 0
+               MOVE "UNKNOWN" TO OPERATOR-ID
+           END-IF
+           PERFORM FIND-MAX-ID.
+
+       FIND-MAX-ID.
+           MOVE ZERO TO NEXT-CONTACT-ID
+           MOVE ZERO TO CONTACT-ID OF CONTACT-REC
+           START CONTACT-FILE KEY IS NOT LESS THAN CONTACT-ID OF CONTACT-REC
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF CONTACT-STATUS = 00
+               PERFORM UNTIL CONTACT-STATUS NOT = 00
+                   READ CONTACT-FILE NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CONTACT-ID OF CONTACT-REC > NEXT-CONTACT-ID
+                               MOVE CONTACT-ID OF CONTACT-REC TO NEXT-CONTACT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           PERFORM READ-NEXT-ID-MARK
+           IF NEXT-ID-REC > NEXT-CONTACT-ID
+               MOVE NEXT-ID-REC TO NEXT-CONTACT-ID
+           END-IF
+           PERFORM SAVE-NEXT-ID-MARK.
+
+      *> Reads the durable high-water mark left by the last run, if
+      *> any; a missing/brand-new control file just leaves the live
+      *> scan's result (set by the caller) in effect.
+       READ-NEXT-ID-MARK.
+           MOVE ZERO TO NEXT-ID-REC
+           OPEN INPUT NEXT-ID-FILE
+           IF NEXT-ID-STATUS = 00
+               READ NEXT-ID-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE NEXT-ID-FILE
+           ELSE
+               IF NEXT-ID-STATUS NOT = 35
+                   DISPLAY "NEXT-ID-FILE open error, status " NEXT-ID-STATUS
+               END-IF
+           END-IF.
+
+      *> Persists NEXT-CONTACT-ID as the durable high-water mark so a
+      *> later run never reissues an ID that has already been used,
+      *> even if the highest-numbered contact is later deleted.
+       SAVE-NEXT-ID-MARK.
+           MOVE NEXT-CONTACT-ID TO NEXT-ID-REC
+           OPEN OUTPUT NEXT-ID-FILE
+           IF NEXT-ID-STATUS NOT = 00
+               DISPLAY "NEXT-ID-FILE write error, status " NEXT-ID-STATUS
+           ELSE
+               WRITE NEXT-ID-REC
+               CLOSE NEXT-ID-FILE
+           END-IF.
+
+       REPLAY-CHECKPOINT.
+           MOVE "N" TO CKP-FOUND-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-STATUS = 00
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "N" TO CKP-FOUND-FLAG
+                   NOT AT END
+                       MOVE "Y" TO CKP-FOUND-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF CKP-FOUND-FLAG = "Y"
+               DISPLAY "Uncommitted contact found from a previous session:"
+               DISPLAY "  Name : " FUNCTION TRIM(CKP-NAME)
+               DISPLAY "  Email: " FUNCTION TRIM(CKP-EMAIL)
+               DISPLAY "Replay and save this contact now? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT REPLAY-FLAG
+               MOVE FUNCTION UPPER-CASE(REPLAY-FLAG(1:1)) TO REPLAY-FLAG
+               IF REPLAY-FLAG = "Y"
+                   MOVE CKP-NAME    TO NAME-IN
+                   MOVE CKP-EMAIL   TO EMAIL-IN
+                   MOVE CKP-MESSAGE TO MESSAGE-IN
+                   MOVE CKP-TYPE    TO CONTACT-TYPE-IN
+                   IF NOT VALID-CONTACT-TYPE
+                       DISPLAY "Checkpoint predates a department, ask again:"
+                       PERFORM GET-CONTACT-TYPE
+                   END-IF
+                   PERFORM ROUTE-RECORD
+               END-IF
+               PERFORM CLEAR-CHECKPOINT
            END-IF.
 
+      *> Unattended replay for batch runs: never ACCEPT from stdin.
+      *> A dangling checkpoint from a prior interactive crash is logged
+      *> to the batch reject file (BATCH-REJECT-FILE must already be
+      *> open) and cleared, rather than replayed automatically.
+       REPLAY-CHECKPOINT-BATCH.
+           MOVE "N" TO CKP-FOUND-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-STATUS = 00
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "N" TO CKP-FOUND-FLAG
+                   NOT AT END
+                       MOVE "Y" TO CKP-FOUND-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF CKP-FOUND-FLAG = "Y"
+               MOVE "dangling checkpoint, not replayed in batch mode"
+                   TO BATCH-REJECT-REASON
+               MOVE SPACES TO BATCH-REJECT-LINE
+               STRING FUNCTION TRIM(BATCH-REJECT-REASON) ": "
+                       FUNCTION TRIM(CKP-NAME) "|" FUNCTION TRIM(CKP-EMAIL)
+                   DELIMITED BY SIZE
+                   INTO BATCH-REJECT-LINE
+               END-STRING
+               WRITE BATCH-REJECT-LINE
+               ADD 1 TO BATCH-FAIL-COUNT
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE NAME-IN         TO CKP-NAME
+           MOVE EMAIL-IN        TO CKP-EMAIL
+           MOVE MESSAGE-IN      TO CKP-MESSAGE
+           MOVE CONTACT-TYPE-IN TO CKP-TYPE
+           WRITE CHECKPOINT-REC
+           IF CKP-STATUS NOT = 00
+               DISPLAY "Checkpoint write error, status " CKP-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKP-STATUS NOT = 00
+               DISPLAY "Checkpoint clear error, status " CKP-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
        GET-NAME.
            MOVE SPACES TO NAME-IN
            PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(NAME-IN)) > 0
@@ -63,12 +369,34 @@
            END-PERFORM.
 
        GET-EMAIL.
-           MOVE SPACES TO EMAIL-IN
-           PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(EMAIL-IN)) > 0
-               DISPLAY "Email   : " WITH NO ADVANCING
-               ACCEPT EMAIL-IN
+           MOVE "N" TO EMAIL-VALID-FLAG
+           PERFORM UNTIL EMAIL-VALID-FLAG = "Y"
+               MOVE SPACES TO EMAIL-IN
+               PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(EMAIL-IN)) > 0
+                   DISPLAY "Email   : " WITH NO ADVANCING
+                   ACCEPT EMAIL-IN
+               END-PERFORM
+               PERFORM VALIDATE-EMAIL
+               IF EMAIL-VALID-FLAG NOT = "Y"
+                   DISPLAY "Email must contain '@' and a '.' after it, try again."
+               END-IF
            END-PERFORM.
 
+       VALIDATE-EMAIL.
+           MOVE "N" TO EMAIL-VALID-FLAG
+           MOVE SPACES TO EMAIL-LOCAL EMAIL-DOMAIN
+           MOVE ZERO TO EMAIL-DOT-COUNT
+           UNSTRING FUNCTION TRIM(EMAIL-IN) DELIMITED BY "@"
+               INTO EMAIL-LOCAL EMAIL-DOMAIN
+           END-UNSTRING
+           IF FUNCTION LENGTH(FUNCTION TRIM(EMAIL-LOCAL)) > 0
+                   AND FUNCTION LENGTH(FUNCTION TRIM(EMAIL-DOMAIN)) > 0
+               INSPECT EMAIL-DOMAIN TALLYING EMAIL-DOT-COUNT FOR ALL "."
+               IF EMAIL-DOT-COUNT > 0
+                   MOVE "Y" TO EMAIL-VALID-FLAG
+               END-IF
+           END-IF.
+
        GET-MESSAGE.
            MOVE SPACES TO MESSAGE-IN
            PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(MESSAGE-IN)) > 0
@@ -76,15 +404,72 @@
                ACCEPT MESSAGE-IN
            END-PERFORM.
 
+       GET-CONTACT-TYPE.
+           MOVE SPACES TO CONTACT-TYPE-IN
+           PERFORM UNTIL VALID-CONTACT-TYPE
+               DISPLAY "Type (SALES/SUPPORT/BILLING): " WITH NO ADVANCING
+               ACCEPT CONTACT-TYPE-IN
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CONTACT-TYPE-IN))
+                   TO CONTACT-TYPE-IN
+           END-PERFORM.
+
        WRITE-RECORD.
-           MOVE NAME-IN    TO NAME-FIELD
-           MOVE EMAIL-IN   TO EMAIL-FIELD
-           MOVE MESSAGE-IN TO MESSAGE-FIELD
+           ADD 1 TO NEXT-CONTACT-ID
+           PERFORM SAVE-NEXT-ID-MARK
+           MOVE NEXT-CONTACT-ID          TO CONTACT-ID OF CONTACT-REC
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-RECEIVED OF CONTACT-REC
+           MOVE NAME-IN         TO NAME-FIELD OF CONTACT-REC
+           MOVE EMAIL-IN        TO EMAIL-FIELD OF CONTACT-REC
+           MOVE MESSAGE-IN      TO MESSAGE-FIELD OF CONTACT-REC
+           MOVE CONTACT-TYPE-IN TO CONTACT-TYPE OF CONTACT-REC
            WRITE CONTACT-REC
            IF CONTACT-STATUS NOT = 00
                DISPLAY "Write error, status " CONTACT-STATUS
+           END-IF
+           MOVE "ADD" TO AUDIT-ACTION-IN
+           PERFORM WRITE-AUDIT-ENTRY.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE OPERATOR-ID             TO AUDIT-OPERATOR
+           MOVE FUNCTION CURRENT-DATE   TO AUDIT-TIMESTAMP
+           MOVE AUDIT-ACTION-IN         TO AUDIT-ACTION
+           MOVE CONTACT-ID OF CONTACT-REC TO AUDIT-CONTACT-ID
+           MOVE CONTACT-STATUS          TO AUDIT-STATUS-CODE
+           WRITE AUDIT-REC
+           IF AUDIT-STATUS NOT = 00
+               DISPLAY "Audit write error, status " AUDIT-STATUS
+           END-IF.
+
+       ROUTE-RECORD.
+           PERFORM WRITE-RECORD
+           IF CONTACT-STATUS = 00
+               PERFORM WRITE-DEPARTMENT-COPY
            END-IF.
 
+      *> Appends CONTACT-REC to the department queue named by its own
+      *> CONTACT-TYPE. Shared by ROUTE-RECORD (new contacts) and by
+      *> UPDATE-CONTACT/DELETE-CONTACT so a correction or removal made
+      *> in maintenance mode also reaches the queue the department is
+      *> actually working off of.
+       WRITE-DEPARTMENT-COPY.
+           EVALUATE TRUE
+               WHEN CONTACT-TYPE OF CONTACT-REC = "SALES"
+                   WRITE SALES-REC FROM CONTACT-REC
+                   IF SALES-STATUS NOT = 00
+                       DISPLAY "Sales queue write error, status " SALES-STATUS
+                   END-IF
+               WHEN CONTACT-TYPE OF CONTACT-REC = "SUPPORT"
+                   WRITE SUPPORT-REC FROM CONTACT-REC
+                   IF SUPPORT-STATUS NOT = 00
+                       DISPLAY "Support queue write error, status " SUPPORT-STATUS
+                   END-IF
+               WHEN CONTACT-TYPE OF CONTACT-REC = "BILLING"
+                   WRITE BILLING-REC FROM CONTACT-REC
+                   IF BILLING-STATUS NOT = 00
+                       DISPLAY "Billing queue write error, status " BILLING-STATUS
+                   END-IF
+           END-EVALUATE.
+
        ASK-FIRST.
            DISPLAY "Would you like to enter a contact? (Y/N): " WITH NO ADVANCING
            ACCEPT ANOTHER-FLAG
@@ -101,5 +486,193 @@
                MOVE "N" TO ANOTHER-FLAG
            END-IF.
 
+       MAINTENANCE-MODE.
+           MOVE "Y" TO MAINT-ANOTHER-FLAG
+           PERFORM UNTIL MAINT-ANOTHER-FLAG = "N"
+               PERFORM LOOKUP-CONTACT
+               IF FOUND-FLAG = "Y"
+                   PERFORM ASK-MAINT-ACTION
+                   EVALUATE MAINT-ACTION
+                       WHEN "U"
+                           PERFORM UPDATE-CONTACT
+                       WHEN "D"
+                           PERFORM DELETE-CONTACT
+                       WHEN OTHER
+                           DISPLAY "No action taken."
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "Contact ID not found."
+               END-IF
+               PERFORM ASK-MAINT-ANOTHER
+           END-PERFORM.
+
+       LOOKUP-CONTACT.
+           DISPLAY "Contact ID to maintain: " WITH NO ADVANCING
+           ACCEPT LOOKUP-ID
+           MOVE LOOKUP-ID TO CONTACT-ID OF CONTACT-REC
+           READ CONTACT-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-FLAG
+           END-READ.
+
+       ASK-MAINT-ACTION.
+           DISPLAY "Found: " NAME-FIELD OF CONTACT-REC
+               " <" FUNCTION TRIM(EMAIL-FIELD OF CONTACT-REC) ">"
+           DISPLAY "(U)pdate or (D)elete this contact? " WITH NO ADVANCING
+           ACCEPT MAINT-ACTION
+           MOVE FUNCTION UPPER-CASE(MAINT-ACTION(1:1)) TO MAINT-ACTION.
+
+       UPDATE-CONTACT.
+           PERFORM GET-NAME
+           PERFORM GET-EMAIL
+           PERFORM GET-MESSAGE
+           MOVE NAME-IN    TO NAME-FIELD OF CONTACT-REC
+           MOVE EMAIL-IN   TO EMAIL-FIELD OF CONTACT-REC
+           MOVE MESSAGE-IN TO MESSAGE-FIELD OF CONTACT-REC
+           REWRITE CONTACT-REC
+               INVALID KEY
+                   DISPLAY "Rewrite error, status " CONTACT-STATUS
+           END-REWRITE
+           IF CONTACT-STATUS = 00
+               PERFORM WRITE-DEPARTMENT-COPY
+           END-IF
+           MOVE "UPDATE" TO AUDIT-ACTION-IN
+           PERFORM WRITE-AUDIT-ENTRY.
+
+      *> The department queues are append-only, so a delete can't erase
+      *> the original row there; append a tombstone copy instead so the
+      *> department sees the contact was withdrawn. The tombstone is
+      *> only appended once the delete itself has actually succeeded.
+       DELETE-CONTACT.
+           MOVE "*** CONTACT DELETED ***" TO MESSAGE-FIELD OF CONTACT-REC
+           DELETE CONTACT-FILE
+               INVALID KEY
+                   DISPLAY "Delete error, status " CONTACT-STATUS
+           END-DELETE
+           IF CONTACT-STATUS = 00
+               PERFORM WRITE-DEPARTMENT-COPY
+           END-IF
+           MOVE "DELETE" TO AUDIT-ACTION-IN
+           PERFORM WRITE-AUDIT-ENTRY.
+
+       ASK-MAINT-ANOTHER.
+           DISPLAY "Maintain another contact? (Y/N): " WITH NO ADVANCING
+           ACCEPT MAINT-ANOTHER-FLAG
+           MOVE FUNCTION UPPER-CASE(MAINT-ANOTHER-FLAG(1:1)) TO MAINT-ANOTHER-FLAG
+           IF MAINT-ANOTHER-FLAG NOT = "Y"
+               MOVE "N" TO MAINT-ANOTHER-FLAG
+           END-IF.
+
+       BATCH-MODE.
+           MOVE ZERO TO BATCH-OK-COUNT
+           MOVE ZERO TO BATCH-FAIL-COUNT
+           MOVE "N" TO BATCH-EOF-FLAG
+           OPEN INPUT BATCH-INPUT-FILE
+           IF BATCH-STATUS NOT = 00
+               DISPLAY "Batch input open error, status " BATCH-STATUS
+           ELSE
+               OPEN OUTPUT BATCH-REJECT-FILE
+               IF BATCH-REJECT-STATUS NOT = 00
+                   DISPLAY "Batch reject log open error, status "
+                       BATCH-REJECT-STATUS
+                   CLOSE BATCH-INPUT-FILE
+               ELSE
+                   PERFORM REPLAY-CHECKPOINT-BATCH
+                   PERFORM READ-BATCH-LINE
+                   PERFORM UNTIL BATCH-EOF-FLAG = "Y"
+                       PERFORM PROCESS-BATCH-LINE
+                       PERFORM READ-BATCH-LINE
+                   END-PERFORM
+                   CLOSE BATCH-INPUT-FILE
+                   CLOSE BATCH-REJECT-FILE
+                   DISPLAY "Batch complete: " BATCH-OK-COUNT " loaded, "
+                       BATCH-FAIL-COUNT " rejected."
+               END-IF
+           END-IF.
+
+       READ-BATCH-LINE.
+           READ BATCH-INPUT-FILE
+               AT END
+                   MOVE "Y" TO BATCH-EOF-FLAG
+           END-READ.
+
+       PROCESS-BATCH-LINE.
+           MOVE SPACES TO BATCH-NAME BATCH-EMAIL BATCH-MESSAGE BATCH-TYPE
+           PERFORM COUNT-BATCH-DELIMITERS
+           IF BATCH-PIPE-COUNT > 3
+               MOVE "field contains extra '|' delimiter" TO BATCH-REJECT-REASON
+               PERFORM LOG-BATCH-REJECT
+           ELSE
+               IF BATCH-PIPE-COUNT < 3
+                   MOVE "missing '|' field delimiter" TO BATCH-REJECT-REASON
+                   PERFORM LOG-BATCH-REJECT
+               ELSE
+                   UNSTRING BATCH-LINE DELIMITED BY "|"
+                       INTO BATCH-NAME BATCH-EMAIL BATCH-MESSAGE BATCH-TYPE
+                   END-UNSTRING
+                   PERFORM VALIDATE-BATCH-FIELDS
+               END-IF
+           END-IF.
+
+      *> Counts '|' characters in BATCH-LINE so a stray delimiter inside
+      *> a free-text field (most likely MESSAGE-IN) is caught before
+      *> UNSTRING silently shifts it into the wrong field.
+       COUNT-BATCH-DELIMITERS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BATCH-LINE)) TO BATCH-LINE-LEN
+           MOVE ZERO TO BATCH-PIPE-COUNT
+           PERFORM VARYING BATCH-CHAR-POS FROM 1 BY 1
+                   UNTIL BATCH-CHAR-POS > BATCH-LINE-LEN
+               MOVE BATCH-LINE(BATCH-CHAR-POS:1) TO BATCH-CHAR
+               IF BATCH-CHAR = "|"
+                   ADD 1 TO BATCH-PIPE-COUNT
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-BATCH-FIELDS.
+           MOVE FUNCTION TRIM(BATCH-NAME)    TO NAME-IN
+           MOVE FUNCTION TRIM(BATCH-EMAIL)   TO EMAIL-IN
+           MOVE FUNCTION TRIM(BATCH-MESSAGE) TO MESSAGE-IN
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(BATCH-TYPE)) TO CONTACT-TYPE-IN
+           IF FUNCTION LENGTH(FUNCTION TRIM(NAME-IN)) = 0
+               MOVE "missing name" TO BATCH-REJECT-REASON
+               PERFORM LOG-BATCH-REJECT
+           ELSE
+               IF FUNCTION LENGTH(FUNCTION TRIM(MESSAGE-IN)) = 0
+                   MOVE "missing message" TO BATCH-REJECT-REASON
+                   PERFORM LOG-BATCH-REJECT
+               ELSE
+                   IF NOT VALID-CONTACT-TYPE
+                       MOVE "invalid contact type" TO BATCH-REJECT-REASON
+                       PERFORM LOG-BATCH-REJECT
+                   ELSE
+                       PERFORM VALIDATE-EMAIL
+                       IF EMAIL-VALID-FLAG NOT = "Y"
+                           MOVE "invalid email" TO BATCH-REJECT-REASON
+                           PERFORM LOG-BATCH-REJECT
+                       ELSE
+                           PERFORM WRITE-CHECKPOINT
+                           PERFORM ROUTE-RECORD
+                           PERFORM CLEAR-CHECKPOINT
+                           ADD 1 TO BATCH-OK-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOG-BATCH-REJECT.
+           ADD 1 TO BATCH-FAIL-COUNT
+           MOVE SPACES TO BATCH-REJECT-LINE
+           STRING FUNCTION TRIM(BATCH-REJECT-REASON) ": " BATCH-LINE
+               DELIMITED BY SIZE
+               INTO BATCH-REJECT-LINE
+           END-STRING
+           WRITE BATCH-REJECT-LINE.
+
        CLEANUP.
-           CLOSE CONTACT-FILE.
+           CLOSE CONTACT-FILE
+           CLOSE SALES-FILE
+           CLOSE SUPPORT-FILE
+           CLOSE BILLING-FILE
+           CLOSE AUDIT-FILE.
