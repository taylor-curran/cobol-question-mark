@@ -0,0 +1,309 @@
+       >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTDUPE.
+
+      *> Duplicate-contact reconciliation pass over data/CONTACTS.DAT.
+      *> WRITE-RECORD never checks for an existing match, so a person
+      *> re-submitting the contact form creates a separate, unlinked
+      *> row. This program loads every contact into a table, groups
+      *> rows that share an EMAIL-FIELD or a close NAME-FIELD match,
+      *> and reports the likely-duplicate groups so follow-ups can be
+      *> merged onto the original inquiry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTACT-FILE ASSIGN TO "data/CONTACTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTACT-ID
+               FILE STATUS IS CONTACT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/CONTDUPE.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTACT-FILE.
+           COPY CONTACTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  CONTACT-STATUS          PIC 99.
+       77  REPORT-STATUS           PIC 99.
+       77  EOF-FLAG                PIC X VALUE "N".
+       77  TABLE-COUNT             PIC 9(05) VALUE ZERO.
+       77  MAX-TABLE-SIZE          PIC 9(05) VALUE 500.
+       77  TBL-IDX                 PIC 9(05).
+       77  TBL-IDX-2               PIC 9(05).
+       77  GROUP-COUNT             PIC 9(05) VALUE ZERO.
+       77  NAME-KEY-1              PIC X(30).
+       77  NAME-KEY-2              PIC X(30).
+
+      *> Close-NAME-FIELD matching uses a bounded edit (Levenshtein)
+      *> distance rather than an exact compare, so "Jon Smith" is
+      *> still caught as a likely match for "John Smith".
+       77  NAME-MATCH-THRESHOLD    PIC 9(02) VALUE 2.
+       77  LEV-LEN-1               PIC 9(02).
+       77  LEV-LEN-2               PIC 9(02).
+       77  LEV-I                   PIC 9(02).
+       77  LEV-J                   PIC 9(02).
+       77  LEV-CHAR-COST           PIC 9(02).
+       77  LEV-DELETE-COST         PIC 9(02).
+       77  LEV-INSERT-COST         PIC 9(02).
+       77  LEV-SUBST-COST          PIC 9(02).
+       77  LEV-MIN-COST            PIC 9(02).
+       77  LEV-DISTANCE            PIC 9(02).
+       01  LEV-ROW-PREV.
+           05  LEV-PREV-CELL       PIC 9(02) OCCURS 31 TIMES.
+       01  LEV-ROW-CUR.
+           05  LEV-CUR-CELL        PIC 9(02) OCCURS 31 TIMES.
+
+      *> Group-building state for FIND-DUPLICATES: the set of table
+      *> rows pulled into the duplicate group currently being grown.
+       77  GROUP-MEMBER-COUNT      PIC 9(05) VALUE ZERO.
+       77  GROUP-ADDED-FLAG        PIC X VALUE "N".
+       77  GRP-IDX                 PIC 9(05).
+       77  GRP-SCAN-IDX            PIC 9(05).
+       77  MATCH-FLAG              PIC X VALUE "N".
+       77  IN-GROUP-FLAG           PIC X VALUE "N".
+       01  GROUP-MEMBER-TABLE.
+           05  GROUP-MEMBER-IDX    PIC 9(05) OCCURS 500 TIMES.
+
+       01  CONTACT-TABLE.
+           05  CONTACT-ENTRY OCCURS 500 TIMES.
+               10  TBL-ID           PIC 9(06).
+               10  TBL-DATE         PIC 9(08).
+               10  TBL-NAME         PIC X(30).
+               10  TBL-EMAIL        PIC X(50).
+               10  TBL-REPORTED     PIC X VALUE "N".
+
+       01  HEADING-LINE-1.
+           05  FILLER              PIC X(40) VALUE
+               "LIKELY-DUPLICATE CONTACT REPORT".
+           05  FILLER              PIC X(40) VALUE SPACES.
+
+       01  HEADING-LINE-2.
+           05  FILLER              PIC X(07) VALUE "ID".
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "DATE".
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE "NAME".
+           05  FILLER              PIC X(30) VALUE "EMAIL".
+
+       01  GROUP-HEADER-LINE.
+           05  FILLER              PIC X(13) VALUE "DUPLICATE SET".
+           05  GHD-GROUP-NO        PIC ZZ9.
+
+       01  MEMBER-LINE.
+           05  MEM-CONTACT-ID      PIC 9(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  MEM-DATE-RECEIVED   PIC 9(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  MEM-NAME-FIELD      PIC X(30).
+           05  MEM-EMAIL-FIELD     PIC X(50).
+
+       01  TOTAL-LINE.
+           05  FILLER              PIC X(24) VALUE "DUPLICATE SETS FOUND: ".
+           05  TOT-GROUP-COUNT     PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-CONTACTS
+           WRITE REPORT-LINE FROM HEADING-LINE-1
+           WRITE REPORT-LINE FROM HEADING-LINE-2
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM FIND-DUPLICATES
+           PERFORM WRITE-TOTAL-LINE
+           PERFORM CLEANUP
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CONTACT-FILE
+           IF CONTACT-STATUS = 35
+               MOVE "Y" TO EOF-FLAG
+           ELSE
+               IF CONTACT-STATUS NOT = 00
+                   DISPLAY "CONTACT-FILE open error, status " CONTACT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-STATUS NOT = 00
+               DISPLAY "REPORT-FILE open error, status " REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       LOAD-CONTACTS.
+           PERFORM READ-CONTACT
+           PERFORM UNTIL EOF-FLAG = "Y"
+               IF TABLE-COUNT < MAX-TABLE-SIZE
+                   ADD 1 TO TABLE-COUNT
+                   MOVE CONTACT-ID    OF CONTACT-REC TO TBL-ID(TABLE-COUNT)
+                   MOVE DATE-RECEIVED OF CONTACT-REC TO TBL-DATE(TABLE-COUNT)
+                   MOVE NAME-FIELD    OF CONTACT-REC TO TBL-NAME(TABLE-COUNT)
+                   MOVE EMAIL-FIELD   OF CONTACT-REC TO TBL-EMAIL(TABLE-COUNT)
+                   MOVE "N"                          TO TBL-REPORTED(TABLE-COUNT)
+               ELSE
+                   DISPLAY "CONTDUPE: table full, skipping contact "
+                       CONTACT-ID OF CONTACT-REC
+               END-IF
+               PERFORM READ-CONTACT
+           END-PERFORM.
+
+       READ-CONTACT.
+           IF EOF-FLAG NOT = "Y"
+               READ CONTACT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+               END-READ
+           END-IF.
+
+      *> Groups are connected components under "shares an email or a
+      *> close name with some other member", not just matches against
+      *> a fixed anchor, so a chain of near-matches (A~B, B~C) is
+      *> reported as one set even when A and C don't match directly.
+       FIND-DUPLICATES.
+           PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > TABLE-COUNT
+               IF TBL-REPORTED(TBL-IDX) = "N"
+                   PERFORM BUILD-GROUP
+                   IF GROUP-MEMBER-COUNT > 1
+                       ADD 1 TO GROUP-COUNT
+                       PERFORM WRITE-GROUP-HEADER
+                       PERFORM VARYING GRP-IDX FROM 1 BY 1
+                               UNTIL GRP-IDX > GROUP-MEMBER-COUNT
+                           MOVE GROUP-MEMBER-IDX(GRP-IDX) TO TBL-IDX-2
+                           PERFORM WRITE-DUPLICATE-MEMBER
+                           MOVE "Y" TO TBL-REPORTED(TBL-IDX-2)
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Starting from TBL-IDX, repeatedly scans the unreported rows
+      *> and pulls in any row matching an existing group member, until
+      *> a full pass adds nothing new (transitive closure).
+       BUILD-GROUP.
+           MOVE 1 TO GROUP-MEMBER-COUNT
+           MOVE TBL-IDX TO GROUP-MEMBER-IDX(1)
+           MOVE "Y" TO GROUP-ADDED-FLAG
+           PERFORM UNTIL GROUP-ADDED-FLAG = "N"
+               MOVE "N" TO GROUP-ADDED-FLAG
+               PERFORM VARYING TBL-IDX-2 FROM 1 BY 1 UNTIL TBL-IDX-2 > TABLE-COUNT
+                   IF TBL-REPORTED(TBL-IDX-2) = "N"
+                       PERFORM CHECK-IN-GROUP
+                       IF IN-GROUP-FLAG = "N"
+                           PERFORM CHECK-MATCH-AGAINST-GROUP
+                           IF MATCH-FLAG = "Y"
+                               AND GROUP-MEMBER-COUNT < MAX-TABLE-SIZE
+                               ADD 1 TO GROUP-MEMBER-COUNT
+                               MOVE TBL-IDX-2 TO
+                                   GROUP-MEMBER-IDX(GROUP-MEMBER-COUNT)
+                               MOVE "Y" TO GROUP-ADDED-FLAG
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       CHECK-IN-GROUP.
+           MOVE "N" TO IN-GROUP-FLAG
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+                   UNTIL GRP-IDX > GROUP-MEMBER-COUNT OR IN-GROUP-FLAG = "Y"
+               IF GROUP-MEMBER-IDX(GRP-IDX) = TBL-IDX-2
+                   MOVE "Y" TO IN-GROUP-FLAG
+               END-IF
+           END-PERFORM.
+
+      *> TBL-IDX-2 matches the group if it shares a non-blank email or
+      *> a close name with ANY current member, not just the anchor.
+       CHECK-MATCH-AGAINST-GROUP.
+           MOVE "N" TO MATCH-FLAG
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(TBL-NAME(TBL-IDX-2)))
+               TO NAME-KEY-2
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+                   UNTIL GRP-IDX > GROUP-MEMBER-COUNT OR MATCH-FLAG = "Y"
+               MOVE GROUP-MEMBER-IDX(GRP-IDX) TO GRP-SCAN-IDX
+               MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(TBL-NAME(GRP-SCAN-IDX)))
+                   TO NAME-KEY-1
+               IF TBL-EMAIL(TBL-IDX-2) NOT = SPACES
+                       AND FUNCTION TRIM(TBL-EMAIL(TBL-IDX-2)) =
+                           FUNCTION TRIM(TBL-EMAIL(GRP-SCAN-IDX))
+                   MOVE "Y" TO MATCH-FLAG
+               ELSE
+                   IF NAME-KEY-1 NOT = SPACES AND NAME-KEY-2 NOT = SPACES
+                       IF NAME-KEY-1 = NAME-KEY-2
+                           MOVE "Y" TO MATCH-FLAG
+                       ELSE
+                           IF FUNCTION LENGTH(FUNCTION TRIM(NAME-KEY-1)) >= 3
+                                   AND FUNCTION LENGTH(FUNCTION TRIM(NAME-KEY-2))
+                                       >= 3
+                               PERFORM COMPUTE-NAME-DISTANCE
+                               IF LEV-DISTANCE <= NAME-MATCH-THRESHOLD
+                                   MOVE "Y" TO MATCH-FLAG
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Standard Levenshtein edit distance between NAME-KEY-1 and
+      *> NAME-KEY-2, computed with a two-row DP table.
+       COMPUTE-NAME-DISTANCE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NAME-KEY-1)) TO LEV-LEN-1
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NAME-KEY-2)) TO LEV-LEN-2
+           PERFORM VARYING LEV-J FROM 0 BY 1 UNTIL LEV-J > LEV-LEN-2
+               MOVE LEV-J TO LEV-PREV-CELL(LEV-J + 1)
+           END-PERFORM
+           PERFORM VARYING LEV-I FROM 1 BY 1 UNTIL LEV-I > LEV-LEN-1
+               MOVE LEV-I TO LEV-CUR-CELL(1)
+               PERFORM VARYING LEV-J FROM 1 BY 1 UNTIL LEV-J > LEV-LEN-2
+                   IF NAME-KEY-1(LEV-I:1) = NAME-KEY-2(LEV-J:1)
+                       MOVE ZERO TO LEV-CHAR-COST
+                   ELSE
+                       MOVE 1 TO LEV-CHAR-COST
+                   END-IF
+                   COMPUTE LEV-DELETE-COST = LEV-PREV-CELL(LEV-J + 1) + 1
+                   COMPUTE LEV-INSERT-COST = LEV-CUR-CELL(LEV-J) + 1
+                   COMPUTE LEV-SUBST-COST  = LEV-PREV-CELL(LEV-J) + LEV-CHAR-COST
+                   MOVE LEV-DELETE-COST TO LEV-MIN-COST
+                   IF LEV-INSERT-COST < LEV-MIN-COST
+                       MOVE LEV-INSERT-COST TO LEV-MIN-COST
+                   END-IF
+                   IF LEV-SUBST-COST < LEV-MIN-COST
+                       MOVE LEV-SUBST-COST TO LEV-MIN-COST
+                   END-IF
+                   MOVE LEV-MIN-COST TO LEV-CUR-CELL(LEV-J + 1)
+               END-PERFORM
+               MOVE LEV-ROW-CUR TO LEV-ROW-PREV
+           END-PERFORM
+           MOVE LEV-PREV-CELL(LEV-LEN-2 + 1) TO LEV-DISTANCE.
+
+       WRITE-GROUP-HEADER.
+           MOVE GROUP-COUNT TO GHD-GROUP-NO
+           WRITE REPORT-LINE FROM GROUP-HEADER-LINE.
+
+       WRITE-DUPLICATE-MEMBER.
+           MOVE TBL-ID(TBL-IDX-2)    TO MEM-CONTACT-ID
+           MOVE TBL-DATE(TBL-IDX-2)  TO MEM-DATE-RECEIVED
+           MOVE TBL-NAME(TBL-IDX-2)  TO MEM-NAME-FIELD
+           MOVE TBL-EMAIL(TBL-IDX-2) TO MEM-EMAIL-FIELD
+           WRITE REPORT-LINE FROM MEMBER-LINE.
+
+       WRITE-TOTAL-LINE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE GROUP-COUNT TO TOT-GROUP-COUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+       CLEANUP.
+           CLOSE CONTACT-FILE
+           CLOSE REPORT-FILE.
