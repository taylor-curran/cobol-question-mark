@@ -0,0 +1,11 @@
+      *> Shared CONTACT-REC layout for CONTACTS and its reporting/
+      *> export/reconciliation programs. Keep every program that reads
+      *> or writes data/CONTACTS.DAT (and the department queues) on
+      *> this one copybook so the layout only changes in one place.
+       01  CONTACT-REC.
+           05  CONTACT-ID      PIC 9(06).
+           05  DATE-RECEIVED   PIC 9(08).
+           05  NAME-FIELD      PIC X(30).
+           05  EMAIL-FIELD     PIC X(50).
+           05  MESSAGE-FIELD   PIC X(200).
+           05  CONTACT-TYPE    PIC X(10).
